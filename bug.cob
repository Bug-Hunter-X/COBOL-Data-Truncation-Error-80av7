@@ -1,10 +1,847 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0.
-01  WS-AREA-2 PIC 9(5) VALUE 0.
+      ******************************************************************
+      * PROGRAM-ID. TRANTOT
+      *
+      *   DAILY TRANSACTION CONTROL TOTAL PROGRAM.
+      *
+      * MODIFICATION HISTORY.
+      *   WHO        DATE        DESCRIPTION
+      *   ---------  ----------  --------------------------------------
+      *   ORIGINAL   UNKNOWN     INITIAL VERSION - WS-AREA-1/2 ONLY.
+      *   MAINT      2026-08-08  ADD ON SIZE ERROR OVERFLOW DETECTION
+      *                          FOR WS-AREA-2 SO A TRUNCATED TOTAL
+      *                          GETS LOGGED AND FLAGGED INSTEAD OF
+      *                          SILENTLY WRAPPING.
+      *   MAINT      2026-08-08  DRIVE WS-AREA-1 FROM THE DAILY
+      *                          TRANSACTION COUNT FILE INSTEAD OF A
+      *                          HARDCODED ADD 1.
+      *   MAINT      2026-08-08  ADD A CHECKPOINT FILE SO WS-AREA-2
+      *                          CARRIES FORWARD AS A TRUE CUMULATIVE
+      *                          TOTAL ACROSS RUNS INSTEAD OF RESETTING
+      *                          TO ZERO EACH TIME.
+      *   MAINT      2026-08-08  REPLACE THE BARE DISPLAY WITH A
+      *                          FORMATTED CONTROL-TOTAL REPORT.
+      *   MAINT      2026-08-08  BREAK WS-AREA-1 INTO A PER-CATEGORY
+      *                          TABLE WITH A BREAKDOWN REPORT SO A
+      *                          SINGLE BRANCH DRIVING THE TOTAL SHOWS
+      *                          UP, NOT JUST THE COMBINED FIGURE.
+      *   MAINT      2026-08-08  APPEND AN AUDIT TRAIL RECORD EACH RUN
+      *                          SO THE TOTAL CAN BE RECONSTRUCTED.
+      *   MAINT      2026-08-08  ACCEPT A PARM-DRIVEN OVERRIDE STARTING
+      *                          VALUE FOR WS-AREA-1 AND A REVIEW
+      *                          THRESHOLD FOR WS-AREA-2, RETURNING A
+      *                          DISTINCT CONDITION CODE WHEN CROSSED.
+      *   MAINT      2026-08-08  VALIDATE INCOMING TRANSACTION COUNTS
+      *                          AGAINST A MIN/MAX RANGE, ROUTING
+      *                          ANYTHING OUT OF RANGE TO A SUSPENSE
+      *                          FILE INSTEAD OF THE GRAND TOTAL.
+      *   MAINT      2026-08-08  EXTRACT THE CLOSING TOTAL TO THE
+      *                          SETTLEMENT/GL-POSTING INTERFACE FILE.
+      *   MAINT      2026-08-08  RECONCILE WS-AREA-2 AGAINST AN
+      *                          INDEPENDENT UPSTREAM CONTROL TOTAL AND
+      *                          PRODUCE A TIE-OUT REPORT, FLAGGING ANY
+      *                          MISMATCH BEYOND TOLERANCE.
+      *   MAINT      2026-08-08  CLEAR OVERFLOW-LOG-RECORD, AUDIT-RECORD
+      *                          AND SUSPENSE-RECORD BEFORE POPULATING
+      *                          THEM SO THEIR TRAILING FILLER DOES NOT
+      *                          REACH THE FILE UNINITIALIZED; CHECK
+      *                          FILE STATUS AFTER THOSE OPENS/WRITES
+      *                          AND SURFACE ANY FAILURE VIA THE RETURN
+      *                          CODE; FALL BACK TO OPEN OUTPUT FOR
+      *                          AUDOUT WHEN IT DOES NOT YET EXIST.
+      *                          ALSO GUARD THE WS-AREA-1 CATEGORY-SUM
+      *                          ADD AGAINST OVERFLOW, LOG THE TRUE
+      *                          ATTEMPTED TOTAL RATHER THAN THE
+      *                          INCREMENT ALONE, RUN RECONCILIATION
+      *                          BEFORE THE SETTLEMENT EXTRACT IS
+      *                          WRITTEN, WIDEN THE TIE-OUT REPORT EDIT
+      *                          FIELDS TO 7 DIGITS, AND CARRY
+      *                          WS-PRIOR-AREA-1 THROUGH TO THE AUDIT
+      *                          RECORD SO IT IS NOT WRITE-ONLY.
+      *   MAINT      2026-08-08  BOUND THE CATEGORY TABLE SEARCH TO THE
+      *                          POPULATED ENTRIES SO A BLANK CATEGORY
+      *                          CODE CANNOT MATCH AN UNUSED SLOT; GUARD
+      *                          THE PER-CATEGORY ADD AGAINST OVERFLOW;
+      *                          ACCEPT A PARM-DRIVEN JOB ID AND FOLD
+      *                          THE TIME OF DAY INTO THE SETTLEMENT
+      *                          CONTROL KEY SO A SAME-DAY RERUN IS
+      *                          DISTINGUISHABLE ON THE AUDIT TRAIL AND
+      *                          DOES NOT COLLIDE DOWNSTREAM; ESCALATE
+      *                          THE RETURN CODE ON A GENUINE CTLIN I/O
+      *                          FAILURE RATHER THAN TREATING IT THE
+      *                          SAME AS "FILE NOT SUPPLIED"; AND ADD
+      *                          THE SAME OPEN/WRITE STATUS CHECKS TO
+      *                          SETLOUT AND CHKOUT THAT THE OTHER
+      *                          OUTPUT FILES ALREADY HAVE.
+      *   MAINT      2026-08-08  DISTINGUISH A MISSING CHECKPOINT (FIRST
+      *                          RUN) FROM A GENUINE CHKIN I/O FAILURE;
+      *                          ESCALATE THE RETURN CODE IF THE
+      *                          REQUIRED DAILY TRANIN FILE CANNOT OPEN
+      *                          INSTEAD OF SILENTLY SKIPPING THE DAY'S
+      *                          TRANSACTIONS; CHECK PRTOUT STATUS AFTER
+      *                          EVERY OPEN AND WRITE SO A FAILED REPORT
+      *                          IS NOT MISSED; OPEN OVFLOG EXTEND (WITH
+      *                          THE SAME FALLBACK TO OUTPUT AS AUDOUT)
+      *                          SO AN OVERFLOW RECORD SURVIVES INTO THE
+      *                          NEXT RUN INSTEAD OF BEING TRUNCATED
+      *                          AWAY; AND WIDEN WS-AREA-1 (AND ITS
+      *                          CHECKPOINT/EDIT FIELDS) TO 7 DIGITS SO
+      *                          SUMMING THE CATEGORY BREAKDOWN DOES NOT
+      *                          ROUTINELY OVERFLOW AT ORDINARY VOLUMES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANTOT.
 
-PROCEDURE DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANIN ASSIGN TO TRANIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANIN-STATUS.
 
-    ADD 1 TO WS-AREA-1.
-    ADD WS-AREA-1 TO WS-AREA-2.
-    DISPLAY WS-AREA-2.
-    GOBACK.
-END PROGRAM.
\ No newline at end of file
+           SELECT CHKIN ASSIGN TO CHKIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKIN-STATUS.
+
+           SELECT CHKOUT ASSIGN TO CHKOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKOUT-STATUS.
+
+           SELECT PRTOUT ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTOUT-STATUS.
+
+           SELECT AUDOUT ASSIGN TO AUDOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDOUT-STATUS.
+
+           SELECT OVFLOG ASSIGN TO OVFLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVFLOG-STATUS.
+
+           SELECT SUSPOUT ASSIGN TO SUSPOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPOUT-STATUS.
+
+           SELECT SETLOUT ASSIGN TO SETLOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SETLOUT-STATUS.
+
+           SELECT CTLIN ASSIGN TO CTLIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANIN
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  CHKIN
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+
+       FD  CHKOUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CHKPTREC
+               REPLACING ==CHKPT-RECORD== BY ==CHKOUT-RECORD==
+                         ==CK-RUN-DATE== BY ==CKO-RUN-DATE==
+                         ==CK-AREA-1==   BY ==CKO-AREA-1==
+                         ==CK-AREA-2==   BY ==CKO-AREA-2==.
+
+       FD  PRTOUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY PRTLINE.
+
+       FD  AUDOUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  OVFLOG
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  OVERFLOW-LOG-RECORD.
+           05  OL-RUN-DATE             PIC X(8).
+           05  OL-FIELD-NAME           PIC X(10).
+           05  OL-OLD-VALUE            PIC 9(7).
+           05  OL-ATTEMPTED-VALUE      PIC 9(7).
+           05  FILLER                  PIC X(100).
+
+       FD  SUSPOUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY SUSPREC.
+
+       FD  SETLOUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY SETLREC.
+
+       FD  CTLIN
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CTLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANIN-STATUS            PIC X(2) VALUE '00'.
+       01  WS-CHKIN-STATUS             PIC X(2) VALUE '00'.
+       01  WS-CHKOUT-STATUS            PIC X(2) VALUE '00'.
+       01  WS-PRTOUT-STATUS            PIC X(2) VALUE '00'.
+       01  WS-AUDOUT-STATUS            PIC X(2) VALUE '00'.
+       01  WS-OVFLOG-STATUS            PIC X(2) VALUE '00'.
+       01  WS-SUSPOUT-STATUS           PIC X(2) VALUE '00'.
+       01  WS-SETLOUT-STATUS           PIC X(2) VALUE '00'.
+       01  WS-CTLIN-STATUS             PIC X(2) VALUE '00'.
+
+      ******************************************************************
+      * VALIDATION RANGE FOR INCOMING TRANSACTION COUNTS
+      ******************************************************************
+       01  WS-VALID-MIN-COUNT          PIC 9(7) VALUE 0000001.
+       01  WS-VALID-MAX-COUNT          PIC 9(7) VALUE 0050000.
+
+       01  WS-EOF-TRANIN               PIC X(1) VALUE 'N'.
+           88  TRANIN-EOF              VALUE 'Y'.
+       01  WS-EOF-CHKIN                PIC X(1) VALUE 'N'.
+           88  CHKIN-EOF               VALUE 'Y'.
+       01  WS-EOF-CTLIN                PIC X(1) VALUE 'N'.
+           88  CTLIN-EOF               VALUE 'Y'.
+
+       01  WS-AREA-1                   PIC 9(7) VALUE 0.
+       01  WS-AREA-2                   PIC 9(5) VALUE 0.
+       01  WS-PRIOR-AREA-1             PIC 9(7) VALUE 0.
+
+      ******************************************************************
+      * PER-CATEGORY BREAKDOWN TABLE - EACH SOURCE SYSTEM/BRANCH CODE
+      * ACCUMULATES INDEPENDENTLY AND IS THEN SUMMED INTO WS-AREA-1
+      ******************************************************************
+       01  WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-COUNT       PIC 9(3) VALUE 0.
+           05  WS-CATEGORY-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-CAT-IDX.
+               10  WS-CAT-CODE         PIC X(4).
+               10  WS-CAT-TOTAL        PIC 9(7).
+       01  WS-CAT-SEARCH-IDX           PIC 9(3) VALUE 0.
+       01  WS-CAT-FOUND-SW             PIC X(1) VALUE 'N'.
+           88  WS-CAT-FOUND            VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE         PIC X(8).
+           05  WS-CURRENT-TIME         PIC X(8).
+       01  WS-RUN-DATE-YYYYMMDD        PIC X(8) VALUE SPACES.
+       01  WS-JOB-NAME                 PIC X(8) VALUE 'TRANTOT'.
+       01  WS-JOB-ID                   PIC X(8) VALUE 'TRANTOT'.
+       01  WS-PAGE-NUMBER              PIC 9(3) VALUE 1.
+       01  WS-AREA-2-BEFORE            PIC 9(5) VALUE 0.
+
+      ******************************************************************
+      * REPORT EDIT FIELDS
+      ******************************************************************
+       01  WS-AREA-1-EDIT              PIC Z,ZZZ,ZZ9.
+       01  WS-AREA-2-EDIT              PIC ZZZ,ZZ9.
+       01  WS-CAT-TOTAL-EDIT           PIC Z,ZZZ,ZZ9.
+       01  WS-CONTROL-TOTAL-EDIT       PIC Z,ZZZ,ZZ9.
+       01  WS-RECON-DIFFERENCE-EDIT    PIC -Z,ZZZ,ZZ9.
+
+      ******************************************************************
+      * RECONCILIATION AGAINST THE UPSTREAM SOURCE SYSTEM'S INDEPENDENT
+      * CONTROL TOTAL
+      ******************************************************************
+       01  WS-CTLIN-PRESENT-SW         PIC X(1) VALUE 'N'.
+           88  WS-CTLIN-WAS-PRESENT    VALUE 'Y'.
+       01  WS-RECON-TOLERANCE          PIC 9(5) VALUE 00005.
+       01  WS-RECON-DIFFERENCE         PIC S9(7) VALUE 0.
+       01  WS-RECON-MISMATCH-SW        PIC X(1) VALUE 'N'.
+           88  WS-RECON-MISMATCH       VALUE 'Y'.
+
+      ******************************************************************
+      * PARM-DRIVEN OVERRIDE AND REVIEW THRESHOLD
+      ******************************************************************
+       01  WS-PARM-OVERRIDE-SW         PIC X(1) VALUE 'N'.
+           88  WS-PARM-OVERRIDE-GIVEN  VALUE 'Y'.
+       01  WS-PARM-START-VALUE         PIC 9(7) VALUE 0.
+       01  WS-AREA-2-THRESHOLD         PIC 9(5) VALUE 90000.
+       01  WS-THRESHOLD-EXCEEDED-SW    PIC X(1) VALUE 'N'.
+           88  WS-THRESHOLD-EXCEEDED   VALUE 'Y'.
+       01  WS-PARM-WORK-FIELDS.
+           05  WS-PARM-START-TEXT      PIC X(7) VALUE SPACES.
+           05  WS-PARM-THRESH-TEXT     PIC X(7) VALUE SPACES.
+           05  WS-PARM-JOBID-TEXT      PIC X(8) VALUE SPACES.
+
+      ******************************************************************
+      * RETURN CODE HANDLING (HIGHEST CODE WINS)
+      ******************************************************************
+       01  WS-RETURN-CODE              PIC 9(2) VALUE 0.
+       01  WS-RC-THRESHOLD             PIC 9(2) VALUE 04.
+       01  WS-RC-OVERFLOW              PIC 9(2) VALUE 08.
+       01  WS-RC-RECON-MISMATCH        PIC 9(2) VALUE 12.
+       01  WS-RC-FILE-ERROR            PIC 9(2) VALUE 16.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-TEXT            PIC X(40).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 3000-FINALIZE-TOTALS
+           PERFORM 4000-PRODUCE-REPORTS
+           PERFORM 5000-WRITE-AUDIT-TRAIL
+           PERFORM 6000-RECONCILE-CONTROL-TOTAL
+           PERFORM 7000-WRITE-SETTLEMENT-EXTRACT
+           PERFORM 8000-WRITE-CHECKPOINT
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE TO WS-RUN-DATE-YYYYMMDD
+           PERFORM 1050-OPEN-OVFLOG
+           OPEN OUTPUT PRTOUT
+           PERFORM 4050-CHECK-PRTOUT-STATUS
+           PERFORM 1100-PARSE-PARM
+           PERFORM 1200-READ-CHECKPOINT
+           IF WS-PARM-OVERRIDE-GIVEN
+               MOVE WS-PARM-START-VALUE TO WS-AREA-1
+           END-IF.
+
+      ******************************************************************
+      * 1050 - OVFLOG IS OPENED EXTEND SO AN OVERFLOW RECORDED ON ONE
+      * RUN SURVIVES INTO THE NEXT RATHER THAN BEING TRUNCATED AWAY
+      * BEFORE ANYONE REVIEWS IT.  ON THE FIRST RUN IN A NEW
+      * ENVIRONMENT OVFLOG DOES NOT YET EXIST, SO OPEN EXTEND FAILS
+      * WITH STATUS 35 - FALL BACK TO OPEN OUTPUT TO CREATE IT.
+      ******************************************************************
+       1050-OPEN-OVFLOG.
+           OPEN EXTEND OVFLOG
+           IF WS-OVFLOG-STATUS = '35'
+               OPEN OUTPUT OVFLOG
+           END-IF
+           IF WS-OVFLOG-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 1100 - PARSE THE OPTIONAL JCL PARM, FORMATTED AS
+      * "OVERRIDE-START-VALUE,THRESHOLD,JOBID" (ANY PORTION MAY BE
+      * BLANK).  JOBID LETS THE SCHEDULER GIVE A SAME-DAY RERUN ITS OWN
+      * IDENTITY ON THE AUDIT TRAIL INSTEAD OF THE DEFAULT LITERAL.
+      ******************************************************************
+       1100-PARSE-PARM.
+           IF LS-PARM-LENGTH > 0
+               UNSTRING LS-PARM-TEXT DELIMITED BY ','
+                   INTO WS-PARM-START-TEXT WS-PARM-THRESH-TEXT
+                        WS-PARM-JOBID-TEXT
+               END-UNSTRING
+               IF WS-PARM-START-TEXT NOT = SPACES
+                   MOVE WS-PARM-START-TEXT TO WS-PARM-START-VALUE
+                   SET WS-PARM-OVERRIDE-GIVEN TO TRUE
+               END-IF
+               IF WS-PARM-THRESH-TEXT NOT = SPACES
+                   MOVE WS-PARM-THRESH-TEXT TO WS-AREA-2-THRESHOLD
+               END-IF
+               IF WS-PARM-JOBID-TEXT NOT = SPACES
+                   MOVE WS-PARM-JOBID-TEXT TO WS-JOB-ID
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 1200 - PRIME THE CUMULATIVE GRAND TOTAL FROM YESTERDAY'S
+      * CHECKPOINT.  THE PRIOR RUN'S INCREMENT IS CARRIED FORWARD ONLY
+      * AS A MEMO (WS-PRIOR-AREA-1) SINCE IT WAS ALREADY ROLLED INTO
+      * WS-AREA-2 BEFORE IT WAS CHECKPOINTED - RESTORING IT INTO
+      * WS-AREA-1 HERE WOULD DOUBLE-COUNT IT WHEN THIS RUN'S OWN
+      * TRANSACTIONS ARE ADDED IN.  CHKIN IS OPTIONAL ONLY IN THE SENSE
+      * THAT IT DOES NOT YET EXIST ON THE FIRST RUN (STATUS 35) - ANY
+      * OTHER NON-ZERO STATUS IS A GENUINE I/O FAILURE AND MUST NOT BE
+      * TREATED THE SAME AS "NOTHING TO PRIME FROM".
+      ******************************************************************
+       1200-READ-CHECKPOINT.
+           OPEN INPUT CHKIN
+           IF WS-CHKIN-STATUS = '00'
+               READ CHKIN INTO CHKPT-RECORD
+                   AT END
+                       SET CHKIN-EOF TO TRUE
+               END-READ
+               IF NOT CHKIN-EOF
+                   MOVE CK-AREA-1 TO WS-PRIOR-AREA-1
+                   MOVE CK-AREA-2 TO WS-AREA-2
+               END-IF
+               CLOSE CHKIN
+           ELSE
+               IF WS-CHKIN-STATUS NOT = '35'
+                   IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                       MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 2000 SERIES - READ THE DAY'S TRANSACTION COUNTS, ONE RECORD
+      * PER SOURCE SYSTEM/CATEGORY, AND ACCUMULATE EACH CATEGORY'S
+      * OWN SUBTOTAL IN THE BREAKDOWN TABLE.  UNLIKE CHKIN/CTLIN,
+      * TRANIN IS A REQUIRED DAILY INPUT - ANY NON-ZERO OPEN STATUS
+      * IS AN ERROR, NOT AN "OPTIONAL FILE NOT SUPPLIED" CONDITION.
+      ******************************************************************
+       2000-PROCESS-TRANSACTIONS.
+           OPEN INPUT TRANIN
+           OPEN OUTPUT SUSPOUT
+           IF WS-TRANIN-STATUS = '00'
+               PERFORM UNTIL TRANIN-EOF
+                   READ TRANIN INTO TRAN-RECORD
+                       AT END
+                           SET TRANIN-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 2050-VALIDATE-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANIN
+           ELSE
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           CLOSE SUSPOUT.
+
+       2050-VALIDATE-TRANSACTION.
+           IF TR-TRAN-COUNT < WS-VALID-MIN-COUNT
+                   OR TR-TRAN-COUNT > WS-VALID-MAX-COUNT
+               MOVE SPACES TO SUSPENSE-RECORD
+               MOVE TR-CATEGORY-CODE TO SR-CATEGORY-CODE
+               MOVE TR-TRAN-COUNT TO SR-TRAN-COUNT
+               MOVE 'RG' TO SR-REASON-CODE
+               MOVE 'TRANSACTION COUNT OUT OF RANGE' TO SR-REASON-TEXT
+               WRITE SUSPENSE-RECORD
+               PERFORM 2060-CHECK-SUSPOUT-STATUS
+           ELSE
+               PERFORM 2100-ACCUMULATE-CATEGORY
+           END-IF.
+
+       2060-CHECK-SUSPOUT-STATUS.
+           IF WS-SUSPOUT-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       2100-ACCUMULATE-CATEGORY.
+           MOVE 'N' TO WS-CAT-FOUND-SW
+           SET WS-CAT-IDX TO 1
+           SEARCH WS-CATEGORY-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CAT-IDX > WS-CATEGORY-COUNT
+                   CONTINUE
+               WHEN WS-CAT-CODE (WS-CAT-IDX) = TR-CATEGORY-CODE
+                   SET WS-CAT-FOUND TO TRUE
+           END-SEARCH
+
+           IF WS-CAT-FOUND
+               ADD TR-TRAN-COUNT TO WS-CAT-TOTAL (WS-CAT-IDX)
+                   ON SIZE ERROR
+                       PERFORM 2110-LOG-CATEGORY-OVERFLOW
+               END-ADD
+           ELSE
+               IF WS-CATEGORY-COUNT < 50
+                   ADD 1 TO WS-CATEGORY-COUNT
+                   MOVE TR-CATEGORY-CODE
+                       TO WS-CAT-CODE (WS-CATEGORY-COUNT)
+                   MOVE TR-TRAN-COUNT
+                       TO WS-CAT-TOTAL (WS-CATEGORY-COUNT)
+               ELSE
+                   MOVE SPACES TO SUSPENSE-RECORD
+                   MOVE TR-CATEGORY-CODE TO SR-CATEGORY-CODE
+                   MOVE TR-TRAN-COUNT TO SR-TRAN-COUNT
+                   MOVE 'CT' TO SR-REASON-CODE
+                   MOVE 'CATEGORY TABLE FULL' TO SR-REASON-TEXT
+                   WRITE SUSPENSE-RECORD
+                   PERFORM 2060-CHECK-SUSPOUT-STATUS
+               END-IF
+           END-IF.
+
+       2110-LOG-CATEGORY-OVERFLOW.
+           MOVE SPACES TO OVERFLOW-LOG-RECORD
+           MOVE WS-RUN-DATE-YYYYMMDD TO OL-RUN-DATE
+           STRING 'CAT-' TR-CATEGORY-CODE
+                  DELIMITED BY SIZE INTO OL-FIELD-NAME
+           MOVE WS-CAT-TOTAL (WS-CAT-IDX) TO OL-OLD-VALUE
+           ADD WS-CAT-TOTAL (WS-CAT-IDX) TR-TRAN-COUNT
+               GIVING OL-ATTEMPTED-VALUE
+           WRITE OVERFLOW-LOG-RECORD
+           IF WS-OVFLOG-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-RC-OVERFLOW > WS-RETURN-CODE
+               MOVE WS-RC-OVERFLOW TO WS-RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+      * 3000 SERIES - SUM THE CATEGORY BREAKDOWN INTO WS-AREA-1, THEN
+      * ROLL THIS RUN'S INCREMENT INTO THE CUMULATIVE GRAND TOTAL,
+      * DETECTING OVERFLOW INSTEAD OF LETTING IT TRUNCATE
+      ******************************************************************
+       3000-FINALIZE-TOTALS.
+           PERFORM VARYING WS-CAT-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-SEARCH-IDX > WS-CATEGORY-COUNT
+               ADD WS-CAT-TOTAL (WS-CAT-SEARCH-IDX) TO WS-AREA-1
+                   ON SIZE ERROR
+                       PERFORM 3050-LOG-AREA-1-OVERFLOW
+               END-ADD
+           END-PERFORM
+
+           MOVE WS-AREA-2 TO WS-AREA-2-BEFORE
+
+           ADD WS-AREA-1 TO WS-AREA-2
+               ON SIZE ERROR
+                   PERFORM 3100-LOG-AREA-2-OVERFLOW
+           END-ADD
+
+           IF WS-AREA-2 > WS-AREA-2-THRESHOLD
+               SET WS-THRESHOLD-EXCEEDED TO TRUE
+               IF WS-RC-THRESHOLD > WS-RETURN-CODE
+                   MOVE WS-RC-THRESHOLD TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       3050-LOG-AREA-1-OVERFLOW.
+           MOVE SPACES TO OVERFLOW-LOG-RECORD
+           MOVE WS-RUN-DATE-YYYYMMDD TO OL-RUN-DATE
+           MOVE 'WS-AREA-1' TO OL-FIELD-NAME
+           MOVE WS-AREA-1 TO OL-OLD-VALUE
+           ADD WS-AREA-1 WS-CAT-TOTAL (WS-CAT-SEARCH-IDX)
+               GIVING OL-ATTEMPTED-VALUE
+           WRITE OVERFLOW-LOG-RECORD
+           IF WS-OVFLOG-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-RC-OVERFLOW > WS-RETURN-CODE
+               MOVE WS-RC-OVERFLOW TO WS-RETURN-CODE
+           END-IF.
+
+       3100-LOG-AREA-2-OVERFLOW.
+           MOVE SPACES TO OVERFLOW-LOG-RECORD
+           MOVE WS-RUN-DATE-YYYYMMDD TO OL-RUN-DATE
+           MOVE 'WS-AREA-2' TO OL-FIELD-NAME
+           MOVE WS-AREA-2 TO OL-OLD-VALUE
+           ADD WS-AREA-2-BEFORE WS-AREA-1 GIVING OL-ATTEMPTED-VALUE
+           WRITE OVERFLOW-LOG-RECORD
+           IF WS-OVFLOG-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-RC-OVERFLOW > WS-RETURN-CODE
+               MOVE WS-RC-OVERFLOW TO WS-RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+      * 4000 SERIES - CONTROL TOTAL REPORT
+      ******************************************************************
+       4000-PRODUCE-REPORTS.
+           PERFORM 4100-WRITE-REPORT-HEADER
+           PERFORM 4200-WRITE-CONTROL-TOTAL-LINES
+           PERFORM 4300-WRITE-BREAKDOWN-LINES.
+
+      ******************************************************************
+      * 4050 - PRTOUT CARRIES THE CONTROL-TOTAL/BREAKDOWN/TIE-OUT
+      * REPORT THAT REQUEST 003 EXISTS TO PRODUCE.  CALLED AFTER EVERY
+      * OPEN AND WRITE AGAINST PRTOUT SO A FAILURE TO PRODUCE THE
+      * REPORT DOES NOT GO UNNOTICED.
+      ******************************************************************
+       4050-CHECK-PRTOUT-STATUS.
+           IF WS-PRTOUT-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       4100-WRITE-REPORT-HEADER.
+           MOVE SPACES TO PRINT-LINE
+           MOVE '1' TO PL-CARRIAGE-CONTROL
+           STRING 'JOB: ' WS-JOB-NAME
+                  '   RUN DATE: ' WS-RUN-DATE-YYYYMMDD
+                  '   PAGE: ' WS-PAGE-NUMBER
+                  DELIMITED BY SIZE INTO PL-TEXT
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS
+
+           MOVE SPACES TO PRINT-LINE
+           MOVE ' ' TO PL-CARRIAGE-CONTROL
+           STRING 'DAILY TRANSACTION CONTROL TOTAL REPORT'
+                  DELIMITED BY SIZE INTO PL-TEXT
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS.
+
+       4200-WRITE-CONTROL-TOTAL-LINES.
+           MOVE WS-AREA-1 TO WS-AREA-1-EDIT
+           MOVE WS-AREA-2 TO WS-AREA-2-EDIT
+
+           MOVE SPACES TO PRINT-LINE
+           MOVE ' ' TO PL-CARRIAGE-CONTROL
+           STRING 'THIS RUN INCREMENT (WS-AREA-1) . . . . . '
+                  WS-AREA-1-EDIT
+                  DELIMITED BY SIZE INTO PL-TEXT
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS
+
+           MOVE SPACES TO PRINT-LINE
+           MOVE ' ' TO PL-CARRIAGE-CONTROL
+           STRING 'CUMULATIVE GRAND TOTAL (WS-AREA-2) . . . '
+                  WS-AREA-2-EDIT
+                  DELIMITED BY SIZE INTO PL-TEXT
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS
+
+           IF WS-THRESHOLD-EXCEEDED
+               MOVE SPACES TO PRINT-LINE
+               MOVE ' ' TO PL-CARRIAGE-CONTROL
+               STRING '*** WS-AREA-2 HAS CROSSED THE REVIEW '
+                      'THRESHOLD - HOLD FOR REVIEW ***'
+                      DELIMITED BY SIZE INTO PL-TEXT
+               WRITE PRINT-LINE
+               PERFORM 4050-CHECK-PRTOUT-STATUS
+           END-IF
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS.
+
+       4300-WRITE-BREAKDOWN-LINES.
+           MOVE SPACES TO PRINT-LINE
+           MOVE ' ' TO PL-CARRIAGE-CONTROL
+           STRING 'CATEGORY BREAKDOWN'
+                  DELIMITED BY SIZE INTO PL-TEXT
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS
+
+           MOVE SPACES TO PRINT-LINE
+           MOVE ' ' TO PL-CARRIAGE-CONTROL
+           STRING 'CATEGORY          SUBTOTAL'
+                  DELIMITED BY SIZE INTO PL-TEXT
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS
+
+           PERFORM VARYING WS-CAT-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-SEARCH-IDX > WS-CATEGORY-COUNT
+               MOVE WS-CAT-TOTAL (WS-CAT-SEARCH-IDX)
+                   TO WS-CAT-TOTAL-EDIT
+               MOVE SPACES TO PRINT-LINE
+               MOVE ' ' TO PL-CARRIAGE-CONTROL
+               STRING WS-CAT-CODE (WS-CAT-SEARCH-IDX)
+                      '              '
+                      WS-CAT-TOTAL-EDIT
+                      DELIMITED BY SIZE INTO PL-TEXT
+               WRITE PRINT-LINE
+               PERFORM 4050-CHECK-PRTOUT-STATUS
+           END-PERFORM
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS.
+
+      ******************************************************************
+      * 5000 SERIES - AUDIT TRAIL
+      ******************************************************************
+      ******************************************************************
+      * 5000 - AUDOUT IS OPENED EXTEND SO EVERY RUN'S RECORD IS
+      * APPENDED TO THE PRIOR RUNS' HISTORY.  ON THE FIRST RUN IN A
+      * NEW ENVIRONMENT AUDOUT DOES NOT YET EXIST, SO OPEN EXTEND
+      * FAILS WITH STATUS 35 - FALL BACK TO OPEN OUTPUT TO CREATE IT.
+      * ANY OTHER OPEN OR WRITE FAILURE IS SURFACED VIA THE RETURN CODE
+      * SO A MISSING AUDIT RECORD DOES NOT GO UNNOTICED.
+      ******************************************************************
+       5000-WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AUDOUT
+           IF WS-AUDOUT-STATUS = '35'
+               OPEN OUTPUT AUDOUT
+           END-IF
+           IF WS-AUDOUT-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE SPACES TO AUDIT-RECORD
+               STRING WS-CURRENT-DATE '-' WS-CURRENT-TIME
+                      DELIMITED BY SIZE INTO AR-RUN-TIMESTAMP
+               MOVE WS-JOB-ID TO AR-JOB-ID
+               MOVE WS-AREA-1 TO AR-AREA-1-ADDED
+               MOVE WS-AREA-2-BEFORE TO AR-AREA-2-BEFORE
+               MOVE WS-AREA-2 TO AR-AREA-2-AFTER
+               MOVE WS-PRIOR-AREA-1 TO AR-PRIOR-AREA-1
+               WRITE AUDIT-RECORD
+               IF WS-AUDOUT-STATUS NOT = '00'
+                   IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                       MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+               CLOSE AUDOUT
+           END-IF.
+
+      ******************************************************************
+      * 6000 SERIES - TIE OUT WS-AREA-2 AGAINST THE INDEPENDENT CONTROL
+      * TOTAL SUPPLIED BY THE UPSTREAM SOURCE SYSTEM BEFORE SIGN-OFF AND
+      * THE SETTLEMENT EXTRACT IS POSTED.  THE FILE IS OPTIONAL - IF IT
+      * IS NOT PRESENT ON A GIVEN RUN, NO RECONCILIATION IS ATTEMPTED
+      * AND NO MISMATCH IS FLAGGED.
+      ******************************************************************
+       6000-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CTLIN
+           IF WS-CTLIN-STATUS = '00'
+               SET WS-CTLIN-WAS-PRESENT TO TRUE
+               READ CTLIN INTO CONTROL-TOTAL-RECORD
+                   AT END
+                       SET CTLIN-EOF TO TRUE
+               END-READ
+               IF NOT CTLIN-EOF
+                   COMPUTE WS-RECON-DIFFERENCE =
+                       WS-AREA-2 - CT-CONTROL-TOTAL
+                   IF FUNCTION ABS (WS-RECON-DIFFERENCE)
+                           > WS-RECON-TOLERANCE
+                       SET WS-RECON-MISMATCH TO TRUE
+                       IF WS-RC-RECON-MISMATCH > WS-RETURN-CODE
+                           MOVE WS-RC-RECON-MISMATCH TO WS-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+               CLOSE CTLIN
+           ELSE
+               IF WS-CTLIN-STATUS NOT = '35'
+                   IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                       MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 6100-WRITE-TIE-OUT-REPORT.
+
+       6100-WRITE-TIE-OUT-REPORT.
+           MOVE SPACES TO PRINT-LINE
+           MOVE ' ' TO PL-CARRIAGE-CONTROL
+           STRING 'CONTROL TOTAL RECONCILIATION'
+                  DELIMITED BY SIZE INTO PL-TEXT
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS
+
+           IF NOT WS-CTLIN-WAS-PRESENT OR CTLIN-EOF
+               MOVE SPACES TO PRINT-LINE
+               MOVE ' ' TO PL-CARRIAGE-CONTROL
+               STRING 'NO INDEPENDENT CONTROL TOTAL SUPPLIED - '
+                      'RECONCILIATION SKIPPED'
+                      DELIMITED BY SIZE INTO PL-TEXT
+               WRITE PRINT-LINE
+               PERFORM 4050-CHECK-PRTOUT-STATUS
+           ELSE
+               MOVE WS-AREA-2 TO WS-AREA-2-EDIT
+               MOVE CT-CONTROL-TOTAL TO WS-CONTROL-TOTAL-EDIT
+               MOVE WS-RECON-DIFFERENCE TO WS-RECON-DIFFERENCE-EDIT
+
+               MOVE SPACES TO PRINT-LINE
+               MOVE ' ' TO PL-CARRIAGE-CONTROL
+               STRING 'OUR CLOSING TOTAL (WS-AREA-2) . . . . . '
+                      WS-AREA-2-EDIT
+                      DELIMITED BY SIZE INTO PL-TEXT
+               WRITE PRINT-LINE
+               PERFORM 4050-CHECK-PRTOUT-STATUS
+
+               MOVE SPACES TO PRINT-LINE
+               MOVE ' ' TO PL-CARRIAGE-CONTROL
+               STRING 'UPSTREAM CONTROL TOTAL . . . . . . . . . '
+                      WS-CONTROL-TOTAL-EDIT
+                      DELIMITED BY SIZE INTO PL-TEXT
+               WRITE PRINT-LINE
+               PERFORM 4050-CHECK-PRTOUT-STATUS
+
+               MOVE SPACES TO PRINT-LINE
+               MOVE ' ' TO PL-CARRIAGE-CONTROL
+               STRING 'DIFFERENCE . . . . . . . . . . . . . . . '
+                      WS-RECON-DIFFERENCE-EDIT
+                      DELIMITED BY SIZE INTO PL-TEXT
+               WRITE PRINT-LINE
+               PERFORM 4050-CHECK-PRTOUT-STATUS
+
+               IF WS-RECON-MISMATCH
+                   MOVE SPACES TO PRINT-LINE
+                   MOVE ' ' TO PL-CARRIAGE-CONTROL
+                   STRING '*** DIFFERENCE EXCEEDS TOLERANCE - '
+                          'HOLD FOR REVIEW ***'
+                          DELIMITED BY SIZE INTO PL-TEXT
+                   WRITE PRINT-LINE
+                   PERFORM 4050-CHECK-PRTOUT-STATUS
+               END-IF
+           END-IF
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM 4050-CHECK-PRTOUT-STATUS.
+
+      ******************************************************************
+      * 7000 SERIES - SETTLEMENT / GL-POSTING EXTRACT
+      ******************************************************************
+      ******************************************************************
+      * 7000 - SE-CONTROL-KEY INCLUDES THE TIME OF DAY AS WELL AS THE
+      * RUN DATE SO A SAME-DAY RERUN DOES NOT PRODUCE A DUPLICATE KEY
+      * FOR THE DOWNSTREAM GL-POSTING JOB.
+      ******************************************************************
+       7000-WRITE-SETTLEMENT-EXTRACT.
+           OPEN OUTPUT SETLOUT
+           IF WS-SETLOUT-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE SPACES TO SETTLEMENT-RECORD
+               STRING WS-JOB-ID '-' WS-RUN-DATE-YYYYMMDD '-'
+                      WS-CURRENT-TIME
+                      DELIMITED BY SIZE INTO SE-CONTROL-KEY
+               MOVE WS-RUN-DATE-YYYYMMDD TO SE-RUN-DATE
+               MOVE WS-AREA-2 TO SE-CLOSING-TOTAL
+               WRITE SETTLEMENT-RECORD
+               IF WS-SETLOUT-STATUS NOT = '00'
+                   IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                       MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+               CLOSE SETLOUT
+           END-IF.
+
+      ******************************************************************
+      * 8000 SERIES - CHECKPOINT WS-AREA-1/WS-AREA-2 FOR THE NEXT RUN
+      ******************************************************************
+       8000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKOUT
+           IF WS-CHKOUT-STATUS NOT = '00'
+               IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                   MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE WS-RUN-DATE-YYYYMMDD TO CKO-RUN-DATE
+               MOVE WS-AREA-1 TO CKO-AREA-1
+               MOVE WS-AREA-2 TO CKO-AREA-2
+               WRITE CHKOUT-RECORD
+               IF WS-CHKOUT-STATUS NOT = '00'
+                   IF WS-RC-FILE-ERROR > WS-RETURN-CODE
+                       MOVE WS-RC-FILE-ERROR TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+               CLOSE CHKOUT
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE PRTOUT
+           CLOSE OVFLOG.
