@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CHKPTREC - CHECKPOINT RECORD CARRYING COUNTERS FORWARD
+      *   BETWEEN RUNS OF THE CONTROL TOTAL JOB.
+      ******************************************************************
+       01  CHKPT-RECORD.
+           05  CK-RUN-DATE             PIC X(8).
+           05  CK-AREA-1               PIC 9(7).
+           05  CK-AREA-2               PIC 9(5).
+           05  FILLER                  PIC X(61).
