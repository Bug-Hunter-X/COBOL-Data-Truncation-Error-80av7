@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CTLREC - INDEPENDENT CONTROL TOTAL RECORD SUPPLIED BY THE
+      *   UPSTREAM SOURCE SYSTEM FOR TIE-OUT RECONCILIATION.
+      ******************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-SOURCE-ID            PIC X(8).
+           05  CT-CONTROL-TOTAL        PIC 9(7).
+           05  FILLER                  PIC X(117).
