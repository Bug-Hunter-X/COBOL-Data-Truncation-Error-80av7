@@ -0,0 +1,8 @@
+      ******************************************************************
+      * TRANREC - DAILY TRANSACTION COUNT INPUT RECORD
+      *   ONE RECORD PER SOURCE SYSTEM / CATEGORY-BRANCH CODE.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TR-CATEGORY-CODE        PIC X(4).
+           05  TR-TRAN-COUNT           PIC 9(7).
+           05  FILLER                  PIC X(69).
