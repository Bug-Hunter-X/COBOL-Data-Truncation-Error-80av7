@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SUSPREC - SUSPENSE RECORD FOR TRANSACTION COUNTS THAT FAIL
+      *   RANGE VALIDATION AND ARE HELD OUT FOR MANUAL REVIEW.
+      ******************************************************************
+       01  SUSPENSE-RECORD.
+           05  SR-CATEGORY-CODE        PIC X(4).
+           05  SR-TRAN-COUNT           PIC 9(7).
+           05  SR-REASON-CODE          PIC X(2).
+           05  SR-REASON-TEXT          PIC X(30).
+           05  FILLER                  PIC X(89).
