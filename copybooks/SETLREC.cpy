@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SETLREC - FIXED-LAYOUT EXTRACT PICKED UP BY THE DOWNSTREAM
+      *   SETTLEMENT / GL-POSTING JOB.
+      ******************************************************************
+       01  SETTLEMENT-RECORD.
+           05  SE-CONTROL-KEY          PIC X(26).
+           05  SE-RUN-DATE             PIC X(8).
+           05  SE-CLOSING-TOTAL        PIC 9(5).
+           05  FILLER                  PIC X(93).
