@@ -0,0 +1,12 @@
+      ******************************************************************
+      * AUDITREC - AUDIT TRAIL RECORD APPENDED EACH TIME WS-AREA-2
+      *   IS UPDATED, SO THE DAY-BY-DAY HISTORY CAN BE RECONSTRUCTED.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AR-RUN-TIMESTAMP        PIC X(26).
+           05  AR-JOB-ID               PIC X(8).
+           05  AR-AREA-1-ADDED         PIC 9(7).
+           05  AR-AREA-2-BEFORE        PIC 9(5).
+           05  AR-AREA-2-AFTER         PIC 9(5).
+           05  AR-PRIOR-AREA-1         PIC 9(5).
+           05  FILLER                  PIC X(75).
