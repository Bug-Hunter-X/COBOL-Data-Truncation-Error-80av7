@@ -0,0 +1,7 @@
+      ******************************************************************
+      * PRTLINE - GENERIC 132-BYTE PRINT LINE WITH CARRIAGE CONTROL
+      *   FOR THE CONTROL-TOTAL / BREAKDOWN / TIE-OUT REPORT.
+      ******************************************************************
+       01  PRINT-LINE.
+           05  PL-CARRIAGE-CONTROL     PIC X(1).
+           05  PL-TEXT                 PIC X(131).
